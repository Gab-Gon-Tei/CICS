@@ -0,0 +1,227 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         T10BFRD.
+       AUTHOR.                             EQUIPE CARTOES.
+      *----------------------------------------------------------------*
+      *  JOB BATCH DIARIO - RELATORIO PARA A AREA DE FRAUDE COM OS     *
+      *  CARTOES CADASTRADOS HOJE (CARTOES.DATA_CADASTRO, GRAVADA EM   *
+      *  T10PCAV NO MOMENTO DO CADASTRO) E OS PEDIDOS CANCELADOS HOJE  *
+      *  (PEDIDOS.DATA_CANCELAMENTO, GRAVADA EM 290-PF12 DO T10PCDA).  *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT RELFRD                   ASSIGN TO RELFRD
+                                            ORGANIZATION LINE
+                                            SEQUENTIAL.
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  RELFRD.
+       01  REL-LINHA                       PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-SQLCODE                      PIC +9(09).
+       77  WS-QTD-CADASTROS                PIC 9(07) VALUE 0.
+       77  WS-QTD-CANCELAMENTOS            PIC 9(07) VALUE 0.
+       77  WS-CONTA-ED                     PIC Z(8)9.
+       77  WS-PEDIDO-ED                    PIC Z(8)9.
+       01  WS-ENDFILE-AUX                  PIC X(01) VALUE 'N'.
+           88 ENDFILE-YES                          VALUE 'S'.
+           88 ENDFILE-NO                           VALUE 'N'.
+       01  WS-DATA-SYS.
+           05 WS-ANO                       PIC 9(04).
+           05 WS-MES                       PIC 99.
+           05 WS-DIA                       PIC 99.
+       01  WS-DATA-HOJE.
+           05 WS-DIA-ED                    PIC 99.
+           05 FILLER                       PIC X VALUE '/'.
+           05 WS-MES-ED                    PIC 99.
+           05 FILLER                       PIC X VALUE '/'.
+           05 WS-ANO-ED                    PIC 9(04).
+      *
+           EXEC SQL
+              INCLUDE TCDCLPDD
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TCDCLCRT
+           END-EXEC.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       000-PRINCIPAL.
+           PERFORM 100-INICIO
+           PERFORM 200-CARTOES-CADASTRADOS
+           PERFORM 300-PEDIDOS-CANCELADOS
+           PERFORM 900-FIM
+           STOP RUN
+           .
+       100-INICIO.
+           OPEN OUTPUT RELFRD
+           ACCEPT WS-DATA-SYS FROM DATE YYYYMMDD
+           MOVE WS-DIA                     TO WS-DIA-ED
+           MOVE WS-MES                     TO WS-MES-ED
+           MOVE WS-ANO                     TO WS-ANO-ED
+           MOVE SPACES                     TO REL-LINHA
+           STRING 'RELATORIO DE FRAUDE - CADASTROS E CANCELAMENTOS DE '
+                  WS-DATA-HOJE              DELIMITED BY SIZE
+                                            INTO REL-LINHA
+           WRITE REL-LINHA
+           MOVE ALL '-'                    TO REL-LINHA
+           WRITE REL-LINHA
+           .
+       200-CARTOES-CADASTRADOS.
+           MOVE SPACES                     TO REL-LINHA
+           MOVE 'CARTOES CADASTRADOS HOJE'  TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE 'CONTA BANCARIA   NOME IMPRESSO                TIPO'
+                                            TO REL-LINHA
+           WRITE REL-LINHA
+           EXEC SQL
+              DECLARE CUR_CARTOES_HOJE CURSOR FOR
+              SELECT ID_CONTA_BANCARIA, NOME_IMPRESSO, TIPO
+              FROM   CARTOES
+              WHERE  DATA_CADASTRO = :WS-DATA-HOJE
+           END-EXEC
+           EXEC SQL
+              OPEN CUR_CARTOES_HOJE
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE                 TO WS-SQLCODE
+              STRING 'ERRO AO ABRIR CURSOR DE CARTOES SQLC:'
+                     WS-SQLCODE            DELIMITED BY SIZE
+                                            INTO WS-MSG-ERRO
+              DISPLAY WS-MSG-ERRO
+           ELSE
+              MOVE 'N'                     TO WS-ENDFILE-AUX
+              PERFORM 210-PROXIMO-CARTAO
+              PERFORM UNTIL ENDFILE-YES
+                 ADD 1                     TO WS-QTD-CADASTROS
+                 MOVE DCLCRT-ID-CONTA-BANCARIA TO WS-CONTA-ED
+                 MOVE SPACES               TO REL-LINHA
+                 STRING WS-CONTA-ED        DELIMITED BY SIZE
+                        '   '              DELIMITED BY SIZE
+                        DCLCRT-NOME-IMPRESSO DELIMITED BY SIZE
+                        '   '              DELIMITED BY SIZE
+                        DCLCRT-TIPO        DELIMITED BY SIZE
+                                           INTO REL-LINHA
+                 WRITE REL-LINHA
+                 PERFORM 210-PROXIMO-CARTAO
+              END-PERFORM
+              EXEC SQL
+                 CLOSE CUR_CARTOES_HOJE
+              END-EXEC
+           END-IF
+           MOVE SPACES                     TO REL-LINHA
+           WRITE REL-LINHA
+           .
+       210-PROXIMO-CARTAO.
+           EXEC SQL
+              FETCH CUR_CARTOES_HOJE
+              INTO :DCLCRT-ID-CONTA-BANCARIA, :DCLCRT-NOME-IMPRESSO,
+                   :DCLCRT-TIPO
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 MOVE 'S'                  TO WS-ENDFILE-AUX
+              WHEN OTHER
+                 MOVE SQLCODE              TO WS-SQLCODE
+                 STRING 'ERRO NO FETCH DE CARTOES SQLC:'
+                        WS-SQLCODE         DELIMITED BY SIZE
+                                           INTO WS-MSG-ERRO
+                 DISPLAY WS-MSG-ERRO
+                 MOVE 'S'                  TO WS-ENDFILE-AUX
+           END-EVALUATE
+           .
+       300-PEDIDOS-CANCELADOS.
+           MOVE SPACES                     TO REL-LINHA
+           MOVE 'PEDIDOS CANCELADOS HOJE'   TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE 'PEDIDO       CPF           CONTA BANCARIA'
+                                            TO REL-LINHA
+           WRITE REL-LINHA
+           EXEC SQL
+              DECLARE CUR_PED_CANCELADOS CURSOR FOR
+              SELECT ID_PEDIDO, CPF, ID_CONTA_BANCARIA
+              FROM   PEDIDOS
+              WHERE  ATIVO = 'F'
+              AND    DATA_CANCELAMENTO = :WS-DATA-HOJE
+           END-EXEC
+           EXEC SQL
+              OPEN CUR_PED_CANCELADOS
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE                 TO WS-SQLCODE
+              STRING 'ERRO AO ABRIR CURSOR DE PEDIDOS SQLC:'
+                     WS-SQLCODE            DELIMITED BY SIZE
+                                            INTO WS-MSG-ERRO
+              DISPLAY WS-MSG-ERRO
+           ELSE
+              MOVE 'N'                     TO WS-ENDFILE-AUX
+              PERFORM 310-PROXIMO-PEDIDO
+              PERFORM UNTIL ENDFILE-YES
+                 ADD 1                     TO WS-QTD-CANCELAMENTOS
+                 MOVE DCLPDD-ID-PEDIDO     TO WS-PEDIDO-ED
+                 MOVE DCLPDD-ID-CONTA-BANCARIA TO WS-CONTA-ED
+                 MOVE SPACES               TO REL-LINHA
+                 STRING WS-PEDIDO-ED       DELIMITED BY SIZE
+                        '  '               DELIMITED BY SIZE
+                        DCLPDD-CPF         DELIMITED BY SIZE
+                        '   '              DELIMITED BY SIZE
+                        WS-CONTA-ED        DELIMITED BY SIZE
+                                           INTO REL-LINHA
+                 WRITE REL-LINHA
+                 PERFORM 310-PROXIMO-PEDIDO
+              END-PERFORM
+              EXEC SQL
+                 CLOSE CUR_PED_CANCELADOS
+              END-EXEC
+           END-IF
+           .
+       310-PROXIMO-PEDIDO.
+           EXEC SQL
+              FETCH CUR_PED_CANCELADOS
+              INTO :DCLPDD-ID-PEDIDO, :DCLPDD-CPF,
+                   :DCLPDD-ID-CONTA-BANCARIA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 MOVE 'S'                  TO WS-ENDFILE-AUX
+              WHEN OTHER
+                 MOVE SQLCODE              TO WS-SQLCODE
+                 STRING 'ERRO NO FETCH DE PEDIDOS SQLC:'
+                        WS-SQLCODE         DELIMITED BY SIZE
+                                           INTO WS-MSG-ERRO
+                 DISPLAY WS-MSG-ERRO
+                 MOVE 'S'                  TO WS-ENDFILE-AUX
+           END-EVALUATE
+           .
+       900-FIM.
+           MOVE ALL '-'                    TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES                     TO REL-LINHA
+           STRING 'CARTOES CADASTRADOS HOJE: '
+                  WS-QTD-CADASTROS         DELIMITED BY SIZE
+                                           INTO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES                     TO REL-LINHA
+           STRING 'PEDIDOS CANCELADOS HOJE: '
+                  WS-QTD-CANCELAMENTOS     DELIMITED BY SIZE
+                                           INTO REL-LINHA
+           WRITE REL-LINHA
+           CLOSE RELFRD
+           .
