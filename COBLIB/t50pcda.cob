@@ -26,11 +26,11 @@
            05 WS-ID-CONTA-BANCARIA         PIC S9(09).
            05 WS-TIPO                      PIC X(01).
            05 WS-NUMERO-CARTAO             PIC X(16).
+           05 WS-CVV                       PIC X(03).
 
        01  WS-VAR-TEMPO.
            05 WS-DATA                      PIC X(10).
            05 WS-HORARIO                   PIC X(08).
-       77  ANO-AUX                         PIC X(04).
        01  EXPIRACAO-F.
            05 WS-MES-F                     PIC X(02).
            05 FILLER                       PIC X(01) VALUE '/'.
@@ -48,10 +48,12 @@
        01  CARTAO-ESPELHO.
            05 CARTAO-AUX                   PIC X(16).
            05 NOME-AUX                     PIC X(30).
-           05 CVV-AUX                      PIC X(03).
            05 DATA-AUX                     PIC X(07).
            05 TIPO-AUX                     PIC X(1).
            05 ID-AUX                       PIC S9(09) COMP.
+           05 TOKEN-AUX                    PIC X(16).
+       77  WS-TOKEN-CARTAO                 PIC X(16).
+       77  WS-CKP-PROGRAMA                 PIC X(08) VALUE SPACES.
        01  WS-DATA-SYS.
            05 WS-ANO                          PIC 99.
            05 WS-MES                          PIC 99.
@@ -66,6 +68,9 @@
            EXEC SQL
               INCLUDE TCDCLCRT
            END-EXEC.
+           EXEC SQL
+              INCLUDE TCDCLCKP
+           END-EXEC.
       *
       *
            EXEC SQL
@@ -146,15 +151,16 @@
               PERFORM 999-TRATA-FASE2
            END-IF
            ACCEPT WS-DATA-SYS FROM DATE
-           MOVE WS-ANO                   TO ANO-AUX(3:2)
-           MOVE 20                       TO ANO-AUX(1:2)
            EVALUATE TRUE
               WHEN T5MESEI > 12
                    MOVE 'EXISTE SOMENTE 12 MESES' TO T5MSGO
                    PERFORM 999-TRATA-FASE2
-              WHEN T5ANOEI < ANO-AUX
+              WHEN T5ANOEI < WS-ANO
                    MOVE 'ANO DE EXPIRACAO INVALIDA' TO T5MSGO
                    PERFORM 999-TRATA-FASE2
+              WHEN T5ANOEI = WS-ANO AND T5MESEI < WS-MES
+                   MOVE 'CARTAO EXPIRADO' TO T5MSGO
+                   PERFORM 999-TRATA-FASE2
            END-EVALUATE
            IF T5CVVI IS NOT NUMERIC
               MOVE 'CVV SOMENTE NUMEROS' TO T5MSGO
@@ -162,44 +168,50 @@
            END-IF
            MOVE T5NCARTI                     TO DCLCRT-NUMERO-CARTAO
            MOVE T5NIMPRI                     TO DCLCRT-NOME-IMPRESSO
-           MOVE T5CVVI                       TO DCLCRT-CVV
            MOVE T5MESEI                      TO WS-MES-F
            MOVE T5ANOEI                      TO WS-ANO-F
            MOVE WS-TIPO                      TO DCLCRT-TIPO
            MOVE EXPIRACAO-F                  TO DCLCRT-DATA-EXPIRACAO
            MOVE WS-ID-CONTA-BANCARIA         TO DCLCRT-ID-CONTA-BANCARIA
+      * CVV NAO FAZ PARTE DA CHAVE DE BUSCA NEM E GRAVADO EM CARTOES -
+      * E CONFERIDO UMA UNICA VEZ NO CADASTRO (T10PCAV).
            EXEC SQL
                SELECT NUMERO_CARTAO
                      ,NOME_IMPRESSO
-                     ,CVV
                      ,DATA_EXPIRACAO
                      ,TIPO
                      ,ID_CONTA_BANCARIA
+                     ,TOKEN
                INTO  :CARTAO-AUX
                     ,:NOME-AUX
-                    ,:CVV-AUX
                     ,:DATA-AUX
                     ,:TIPO-AUX
                     ,:ID-AUX
+                    ,:TOKEN-AUX
                FROM CARTOES
                WHERE (NUMERO_CARTAO     = :DCLCRT-NUMERO-CARTAO) AND
                      (NOME_IMPRESSO     = :DCLCRT-NOME-IMPRESSO)  AND
-                     (CVV               = :DCLCRT-CVV)            AND
                      (DATA_EXPIRACAO    = :DCLCRT-DATA-EXPIRACAO) AND
                      (TIPO              = :DCLCRT-TIPO)           AND
                      (ID_CONTA_BANCARIA = :DCLCRT-ID-CONTA-BANCARIA)
            END-EXEC
            EVALUATE TRUE
               WHEN SQLCODE = 0
-                   MOVE DCLCRT-NUMERO-CARTAO   TO WS-NUMERO-CARTAO
+                   PERFORM 215-OBTER-TOKEN
+                   MOVE WS-TOKEN-CARTAO        TO WS-NUMERO-CARTAO
                    MOVE '1'                    TO WS-FASE
+                   MOVE 'T10PCON'              TO WS-CKP-PROGRAMA
+                   PERFORM 999-GRAVA-CHECKPOINT
                    EXEC CICS XCTL
                        PROGRAM('T10PCON')
                        COMMAREA(WS-DFHCOMMAREA)
                        LENGTH(LENGTH OF WS-DFHCOMMAREA)
                    END-EXEC
               WHEN SQLCODE = +100
+                   MOVE T5CVVI                 TO WS-CVV
                    MOVE '1'                    TO WS-FASE
+                   MOVE 'T10PCAV'              TO WS-CKP-PROGRAMA
+                   PERFORM 999-GRAVA-CHECKPOINT
                    EXEC CICS XCTL
                        PROGRAM('T10PCAV')
                        COMMAREA(WS-DFHCOMMAREA)
@@ -209,9 +221,31 @@
                    PERFORM 999-ERRO-GENERICO
            END-EVALUATE
            .
+       215-OBTER-TOKEN.
+      * O TOKEN E GERADO UMA UNICA VEZ (6 PRIMEIROS + 4 ULTIMOS
+      * DIGITOS DO CARTAO, RESTANTE MASCARADO) E GRAVADO EM CARTOES.
+      * A PARTIR DAI O PAN COMPLETO NAO TRAFEGA MAIS PARA FORA DESTE
+      * PARAGRAFO.
+           IF TOKEN-AUX = SPACES
+              MOVE CARTAO-AUX(1:6)            TO WS-TOKEN-CARTAO(1:6)
+              MOVE '******'                   TO WS-TOKEN-CARTAO(7:6)
+              MOVE CARTAO-AUX(13:4)           TO WS-TOKEN-CARTAO(13:4)
+              MOVE WS-TOKEN-CARTAO            TO DCLCRT-TOKEN
+              EXEC SQL
+                 UPDATE CARTOES
+                 SET    TOKEN             = :DCLCRT-TOKEN
+                 WHERE (NUMERO_CARTAO     = :DCLCRT-NUMERO-CARTAO) AND
+                       (ID_CONTA_BANCARIA = :DCLCRT-ID-CONTA-BANCARIA)
+              END-EXEC
+           ELSE
+              MOVE TOKEN-AUX                  TO WS-TOKEN-CARTAO
+           END-IF
+           .
        220-PF2.
            MOVE '1'                        TO WS-FASE
       *
+           MOVE 'T11PPAG'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
                PROGRAM('T11PPAG')
                COMMAREA(WS-DFHCOMMAREA)
@@ -222,6 +256,8 @@
        260-PF10.
            MOVE '1'                        TO WS-FASE
       *
+           MOVE 'T11PCAR'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
                PROGRAM('T11PCAR')
                COMMAREA(WS-DFHCOMMAREA)
@@ -232,6 +268,8 @@
        280-PF11.
            MOVE '1'                        TO WS-FASE
       *
+           MOVE 'T11PPED'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
                PROGRAM('T11PPED')
                COMMAREA(WS-DFHCOMMAREA)
@@ -242,9 +280,16 @@
        290-PF12.
            MOVE '1'                        TO WS-FASE
            MOVE 'F'                        TO DCLPDD-ATIVO
+           EXEC CICS LINK
+              PROGRAM('AUXCICS1')
+              COMMAREA(WS-VAR-TEMPO)
+              LENGTH(+18)
+           END-EXEC
+           MOVE WS-DATA                    TO DCLPDD-DATA-CANCELAMENTO
            EXEC SQL
               UPDATE  PEDIDOS
-              SET ATIVO       = :DCLPDD-ATIVO
+              SET ATIVO               = :DCLPDD-ATIVO,
+                  DATA_CANCELAMENTO   = :DCLPDD-DATA-CANCELAMENTO
               WHERE ID_PEDIDO = :DCLPDD-ID-PEDIDO
            END-EXEC
 
@@ -255,6 +300,8 @@
                PERFORM 999-ERRO-GENERICO
            END-IF
       *
+           MOVE 'T11PLOG'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
                PROGRAM('T11PLOG')
                COMMAREA(WS-DFHCOMMAREA)
@@ -333,6 +380,45 @@
            MOVE 'ERRO MAPA T10MCDA'       TO WS-MSG-ERRO
            PERFORM 999-ENCERRA-TRANSACAO
            .
+       999-GRAVA-CHECKPOINT.
+           MOVE WS-ID-CPF                   TO DCLCKP-CPF
+           MOVE WS-ID-PEDIDO                TO DCLCKP-ID-PEDIDO
+           MOVE WS-CKP-PROGRAMA             TO DCLCKP-PROGRAMA
+           MOVE WS-FASE                     TO DCLCKP-FASE
+           EXEC CICS LINK
+              PROGRAM('AUXCICS1')
+              COMMAREA(WS-VAR-TEMPO)
+              LENGTH(+18)
+           END-EXEC
+           STRING WS-DATA                   DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  WS-HORARIO                DELIMITED BY SIZE
+                                             INTO DCLCKP-DATA-HORA
+           EXEC SQL
+              UPDATE CHECKPOINT
+              SET    PROGRAMA  = :DCLCKP-PROGRAMA,
+                     FASE      = :DCLCKP-FASE,
+                     DATA_HORA = :DCLCKP-DATA-HORA
+              WHERE  CPF       = :DCLCKP-CPF
+              AND    ID_PEDIDO = :DCLCKP-ID-PEDIDO
+           END-EXEC
+           IF SQLCODE = +100
+              EXEC SQL
+                 INSERT INTO CHECKPOINT (CPF, ID_PEDIDO, PROGRAMA,
+                        FASE, DATA_HORA)
+                 VALUES (:DCLCKP-CPF, :DCLCKP-ID-PEDIDO,
+                         :DCLCKP-PROGRAMA, :DCLCKP-FASE,
+                         :DCLCKP-DATA-HORA)
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           END-IF
+           .
        999-ERRO-GENERICO.
            MOVE SQLCODE             TO WS-SQLCODE
            STRING  'ERRO GENERICO' DELIMITED BY SPACES
