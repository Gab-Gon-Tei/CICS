@@ -39,12 +39,31 @@
       *77  WS-ENDERECO                     PIC X(40).
        77  WS-VALIDA                       PIC X(01) VALUE '0'.
        77  WS-EMAIL                        PIC X(40).
-       77  WS-TEXTO-LIMPO                  PIC X(30) VALUE SPACES.
+       77  WS-TEXTO-LIMPO                  PIC X(40) VALUE SPACES.
        77  WS-INICIO                       PIC 9(02) VALUE 0.
        77  WS-FIM                          PIC 9(02) VALUE 0.
        77  WS-TAMANHO                      PIC 9(02) VALUE 0.
        77  WS-EMAIL-AUX                 PIC X(40).
        77  WS-OLD-EMAIL-TRIMMED          PIC X(40).
+       77  WS-OLD-ENDERECO               PIC X(60).
+       77  WS-ENDERECO-RESOLVIDO         PIC X(60).
+       77  WS-QTD-ARROBA                 PIC 9(02) VALUE 0.
+       77  WS-POS-ARROBA                 PIC 9(02) VALUE 0.
+       77  WS-POS-PONTO                  PIC 9(02) VALUE 0.
+       77  WS-IDX                        PIC 9(02) VALUE 0.
+       77  WS-EMAIL-VALIDO               PIC X(01) VALUE 'N'.
+       77  WS-COD-NUM                    PIC 9(06).
+       77  WS-COD-SEED                   PIC 9(09).
+       77  WS-COD-CONFIRMACAO            PIC X(06).
+       01  WS-MAIL-COMMAREA.
+           05 WS-MAIL-EMAIL-DESTINO      PIC X(40).
+           05 WS-MAIL-COD-CONFIRMACAO    PIC X(06).
+       01  WS-CEP-COMMAREA.
+           05 WS-CEP-CONSULTA            PIC X(08).
+           05 WS-CEP-ENCONTRADO          PIC X(01).
+           05 WS-CEP-CIDADE              PIC X(30).
+           05 WS-CEP-UF                  PIC X(02).
+       77  WS-CKP-PROGRAMA               PIC X(08) VALUE SPACES.
       *
            COPY T50MENT.
            COPY DFHAID.
@@ -55,6 +74,15 @@
            EXEC SQL
               INCLUDE TCDCLCLI
            END-EXEC.
+           EXEC SQL
+              INCLUDE TCDCLHIS
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TCDCLEND
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TCDCLCKP
+           END-EXEC.
 
            EXEC SQL
               INCLUDE SQLCA
@@ -103,7 +131,17 @@
                                            TO MSGENTO
       * DESPROTEGER O CAMPO OPCAO PARA O USUARIO PODER DIGITAR
            MOVE DFHUNIMD                   TO ENDENTA
+           MOVE DFHUNIMD                   TO ENDSELA
+           MOVE DFHUNIMD                   TO ENDNMEA
+           MOVE DFHUNIMD                   TO CEPENTA
+           MOVE DFHUNIMD                   TO LOGENTA
+           MOVE DFHUNIMD                   TO NUMENTA
+           MOVE DFHUNIMD                   TO COMENTA
+           MOVE DFHUNIMD                   TO BAIENTA
+           MOVE DFHUNIMD                   TO CIDENTA
+           MOVE DFHUNIMD                   TO UFENTA
            MOVE DFHUNIMD                   TO CONENTA
+           MOVE DFHUNIMD                   TO CONCODA
       * MANDAR A TELA PARA O TERMINAL
       *    PERFORM 999-MANDA-TELA
       * ENCERRA A TRANSACAO CHAMANDO A PROXIMA FASE
@@ -125,6 +163,9 @@
                  MOVE WS-EMAIL            TO CONENTO
                  MOVE WS-EMAIL            TO WS-EMAIL-COMMAREA
       *          MOVE WS-EMAIL            TO DCLCLI-EMAIL
+                 PERFORM 999-VERIFICA-CHECKPOINT
+                 MOVE 'T50PENT'           TO WS-CKP-PROGRAMA
+                 PERFORM 999-GRAVA-CHECKPOINT
                  PERFORM 999-TRATA-FASE2
               WHEN +100
                  MOVE 'EMAIL NAO ENCONTADO(REALIZE UM CADASTRO)'
@@ -158,6 +199,8 @@
            PERFORM 250-PF1
            MOVE WS-DFHCOMMAREA             TO WS-DFHCOMMAREA-AUX
       *    MOVE +80                        TO WS-LENGHT
+           MOVE 'T50PPAG'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
               PROGRAM('T50PPAG')
               COMMAREA(WS-DFHCOMMAREA-AUX)
@@ -172,6 +215,45 @@
                                              TO MSGENTO
               PERFORM 999-TRATA-FASE2
            END-IF
+           IF CONCODL NOT = 0 AND CONCODI NOT = SPACES
+      * CONFIRMACAO DE UM E-MAIL QUE ESTAVA PENDENTE
+              MOVE WS-ID-CPF                  TO DCLCLI-CPF
+              EXEC SQL
+                 SELECT EMAIL, EMAIL_PENDENTE, COD_CONFIRMACAO
+                 INTO  :DCLCLI-EMAIL, :DCLCLI-EMAIL-PENDENTE,
+                       :DCLCLI-COD-CONFIRMACAO
+                 FROM  CLIENTES
+                 WHERE CPF          = :DCLCLI-CPF
+                 AND   EMAIL_STATUS = 'P'
+              END-EXEC
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = +100
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+              IF SQLCODE = 0 AND CONCODI = DCLCLI-COD-CONFIRMACAO
+                 EXEC SQL
+                    UPDATE CLIENTES
+                    SET    EMAIL            = :DCLCLI-EMAIL-PENDENTE,
+                           EMAIL_PENDENTE   = SPACES,
+                           EMAIL_STATUS     = 'C',
+                           COD_CONFIRMACAO  = SPACES
+                    WHERE  CPF              = :DCLCLI-CPF
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE 'EMAIL CONFIRMADO COM SUCESSO'
+                                               TO MSGENTO
+                    MOVE 'EMAIL'               TO DCLHIS-CAMPO-ALTERADO
+                    MOVE DCLCLI-EMAIL          TO DCLHIS-VALOR-ANTERIOR
+                    MOVE DCLCLI-EMAIL-PENDENTE TO DCLHIS-VALOR-NOVO
+                    PERFORM 999-GRAVA-HISTORICO
+                 ELSE
+                    MOVE 'ERRO AO CONFIRMAR EMAIL'
+                                               TO MSGENTO
+                 END-IF
+              ELSE
+                 MOVE 'CODIGO DE CONFIRMACAO INVALIDO'
+                                               TO MSGENTO
+              END-IF
+           END-IF
            IF CONENTI NOT = WS-EMAIL-COMMAREA
               AND CONENTL NOT = 0  AND CONENTI NOT EQUAL SPACES
               MOVE CONENTI                       TO WS-EMAIL-AUX
@@ -189,33 +271,168 @@
               COMPUTE WS-TAMANHO = WS-FIM - WS-INICIO + 1
               MOVE WS-EMAIL-AUX(WS-INICIO:WS-TAMANHO)
                                            TO WS-TEXTO-LIMPO
-              EXEC SQL
-                 UPDATE CLIENTES
-                 SET   EMAIL       = :WS-TEXTO-LIMPO
-                 WHERE EMAIL = :WS-EMAIL-COMMAREA
-              END-EXEC
-              IF SQLCODE = 0
-                 MOVE 'EMAIL ATUALIZADO COM SUCESSO'
+              PERFORM 999-VALIDA-EMAIL
+              IF WS-EMAIL-VALIDO NOT = 'S'
+                 MOVE 'EMAIL INVALIDO - VERIFIQUE O FORMATO'
                                             TO MSGENTO
               ELSE
-                 MOVE 'EMAIL DIGITADO INVALIDO'
+                 COMPUTE WS-COD-SEED = FUNCTION MOD((EIBTASKN * 99991) +
+                                        EIBTIME, 999999999)
+                 COMPUTE WS-COD-NUM = FUNCTION INTEGER(
+                                        FUNCTION RANDOM(WS-COD-SEED)
+                                        * 1000000)
+                 MOVE WS-COD-NUM             TO WS-COD-CONFIRMACAO
+                 MOVE WS-ID-CPF              TO DCLCLI-CPF
+                 MOVE WS-TEXTO-LIMPO         TO DCLCLI-EMAIL-PENDENTE
+                 MOVE 'P'                    TO DCLCLI-EMAIL-STATUS
+                 MOVE WS-COD-CONFIRMACAO     TO DCLCLI-COD-CONFIRMACAO
+                 EXEC SQL
+                    UPDATE CLIENTES
+                    SET   EMAIL_PENDENTE  = :DCLCLI-EMAIL-PENDENTE,
+                          EMAIL_STATUS    = :DCLCLI-EMAIL-STATUS,
+                          COD_CONFIRMACAO = :DCLCLI-COD-CONFIRMACAO
+                    WHERE CPF             = :DCLCLI-CPF
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE WS-TEXTO-LIMPO      TO WS-MAIL-EMAIL-DESTINO
+                    MOVE WS-COD-CONFIRMACAO  TO WS-MAIL-COD-CONFIRMACAO
+                    EXEC CICS LINK
+                       PROGRAM('AUXMAIL1')
+                       COMMAREA(WS-MAIL-COMMAREA)
+                       LENGTH(LENGTH OF WS-MAIL-COMMAREA)
+                    END-EXEC
+                    MOVE 'CODIGO DE CONFIRMACAO ENVIADO AO NOVO EMAIL'
                                             TO MSGENTO
+                 ELSE
+                    MOVE 'ERRO AO REGISTRAR EMAIL PENDENTE'
+                                            TO MSGENTO
+                 END-IF
               END-IF
            END-IF
-           IF ENDENTL NOT = 0 AND ENDENTI NOT = SPACES
+           IF (ENDSELL NOT = 0 AND ENDSELI NOT = SPACES) OR
+              (ENDENTL NOT = 0 AND ENDENTI NOT = SPACES)   OR
+              (CEPENTL NOT = 0 AND CEPENTI NOT = SPACES)
+              MOVE SPACES                  TO WS-ENDERECO-RESOLVIDO
+      * PRE-CARREGA OS CAMPOS ESTRUTURADOS JA GRAVADOS NO PEDIDO, PARA
+      * QUE O CAMINHO DE TEXTO LIVRE NAO OS APAGUE SE JA EXISTIREM
               MOVE WS-ID-PEDIDO            TO DCLPDD-ID-PEDIDO
-              MOVE ENDENTI                 TO DCLPDD-ENDERECO
               EXEC SQL
-                 UPDATE PEDIDOS
-                 SET   ENDERECO    = :DCLPDD-ENDERECO
+                 SELECT CEP, LOGRADOURO, NUMERO, COMPLEMENTO, BAIRRO,
+                        CIDADE, UF
+                 INTO  :DCLPDD-CEP, :DCLPDD-LOGRADOURO, :DCLPDD-NUMERO,
+                       :DCLPDD-COMPLEMENTO, :DCLPDD-BAIRRO,
+                       :DCLPDD-CIDADE, :DCLPDD-UF
+                 FROM  PEDIDOS
                  WHERE ID_PEDIDO = :DCLPDD-ID-PEDIDO
               END-EXEC
-              IF SQLCODE = 0
-                 MOVE 'ENDERECO CADASTRADO COM SUCESSO'
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = +100
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+              IF ENDSELL NOT = 0 AND ENDSELI NOT = SPACES
+      * USAR UM ENDERECO JA SALVO NO ENDERECO-BOOK DO CLIENTE
+                 MOVE WS-ID-CPF            TO DCLEND-CPF
+                 MOVE ENDSELI              TO DCLEND-NOME-ENDERECO
+                 EXEC SQL
+                    SELECT ENDERECO, CEP, LOGRADOURO, NUMERO,
+                           COMPLEMENTO, BAIRRO, CIDADE, UF
+                    INTO  :DCLEND-ENDERECO, :DCLEND-CEP,
+                          :DCLEND-LOGRADOURO, :DCLEND-NUMERO,
+                          :DCLEND-COMPLEMENTO, :DCLEND-BAIRRO,
+                          :DCLEND-CIDADE, :DCLEND-UF
+                    FROM  ENDERECOS
+                    WHERE CPF           = :DCLEND-CPF
+                    AND   NOME_ENDERECO = :DCLEND-NOME-ENDERECO
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE DCLEND-ENDERECO      TO WS-ENDERECO-RESOLVIDO
+                    MOVE DCLEND-CEP           TO DCLPDD-CEP
+                    MOVE DCLEND-LOGRADOURO    TO DCLPDD-LOGRADOURO
+                    MOVE DCLEND-NUMERO        TO DCLPDD-NUMERO
+                    MOVE DCLEND-COMPLEMENTO   TO DCLPDD-COMPLEMENTO
+                    MOVE DCLEND-BAIRRO        TO DCLPDD-BAIRRO
+                    MOVE DCLEND-CIDADE        TO DCLPDD-CIDADE
+                    MOVE DCLEND-UF            TO DCLPDD-UF
+                 ELSE
+                    MOVE 'ENDERECO SALVO NAO ENCONTRADO'
                                             TO MSGENTO
+                 END-IF
               ELSE
-                 MOVE 'ERRO AO CADASTRAR ENDERECO'
+                 IF CEPENTL NOT = 0 AND CEPENTI NOT = SPACES
+      * ENDERECO DIGITADO EM CAMPOS ESTRUTURADOS, COM CEP PARA
+      * AUTO-PREENCHER CIDADE/UF
+                    MOVE CEPENTI              TO WS-CEP-CONSULTA
+                    PERFORM 999-CONSULTA-CEP
+                    IF WS-CEP-ENCONTRADO = 'S'
+                       MOVE WS-CEP-CIDADE     TO CIDENTO DCLPDD-CIDADE
+                       MOVE WS-CEP-UF         TO UFENTO  DCLPDD-UF
+                       MOVE CEPENTI           TO DCLPDD-CEP
+                       MOVE LOGENTI           TO DCLPDD-LOGRADOURO
+                       MOVE NUMENTI           TO DCLPDD-NUMERO
+                       MOVE COMENTI           TO DCLPDD-COMPLEMENTO
+                       MOVE BAIENTI           TO DCLPDD-BAIRRO
+                       STRING LOGENTI       DELIMITED BY SIZE
+                              ', '          DELIMITED BY SIZE
+                              NUMENTI       DELIMITED BY SIZE
+                              ' '           DELIMITED BY SIZE
+                              COMENTI       DELIMITED BY SIZE
+                              ' - '         DELIMITED BY SIZE
+                              BAIENTI       DELIMITED BY SIZE
+                              ' - '         DELIMITED BY SIZE
+                              DCLPDD-CIDADE DELIMITED BY SIZE
+                              '/'           DELIMITED BY SIZE
+                              DCLPDD-UF     DELIMITED BY SIZE
+                         INTO WS-ENDERECO-RESOLVIDO
+                       END-STRING
+                       IF ENDNMEL NOT = 0 AND ENDNMEI NOT = SPACES
+                          PERFORM 999-SALVA-ENDERECO
+                       END-IF
+                    ELSE
+                       MOVE 'CEP NAO ENCONTRADO - VERIFIQUE'
+                                              TO MSGENTO
+                    END-IF
+                 ELSE
+      * ENDERECO DIGITADO NA HORA - OPCIONALMENTE SALVO NO ENDERECO-BOOK
+                    MOVE ENDENTI              TO WS-ENDERECO-RESOLVIDO
+                    IF ENDNMEL NOT = 0 AND ENDNMEI NOT = SPACES
+                       PERFORM 999-SALVA-ENDERECO
+                    END-IF
+                 END-IF
+              END-IF
+              IF WS-ENDERECO-RESOLVIDO NOT = SPACES
+                 MOVE SPACES               TO WS-OLD-ENDERECO
+                 EXEC SQL
+                    SELECT ENDERECO
+                    INTO  :WS-OLD-ENDERECO
+                    FROM  PEDIDOS
+                    WHERE ID_PEDIDO = :DCLPDD-ID-PEDIDO
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    PERFORM 999-ERRO-GENERICO
+                 END-IF
+                 MOVE WS-ENDERECO-RESOLVIDO TO DCLPDD-ENDERECO
+                 EXEC SQL
+                    UPDATE PEDIDOS
+                    SET   ENDERECO     = :DCLPDD-ENDERECO,
+                          CEP          = :DCLPDD-CEP,
+                          LOGRADOURO   = :DCLPDD-LOGRADOURO,
+                          NUMERO       = :DCLPDD-NUMERO,
+                          COMPLEMENTO  = :DCLPDD-COMPLEMENTO,
+                          BAIRRO       = :DCLPDD-BAIRRO,
+                          CIDADE       = :DCLPDD-CIDADE,
+                          UF           = :DCLPDD-UF
+                    WHERE ID_PEDIDO = :DCLPDD-ID-PEDIDO
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE 'ENDERECO CADASTRADO COM SUCESSO'
+                                            TO MSGENTO
+                    MOVE 'ENDERECO'         TO DCLHIS-CAMPO-ALTERADO
+                    MOVE WS-OLD-ENDERECO    TO DCLHIS-VALOR-ANTERIOR
+                    MOVE DCLPDD-ENDERECO    TO DCLHIS-VALOR-NOVO
+                    PERFORM 999-GRAVA-HISTORICO
+                 ELSE
+                    MOVE 'ERRO AO CADASTRAR ENDERECO'
                                             TO MSGENTO
+                 END-IF
               END-IF
            END-IF
       *     PERFORM 999-TRATA-FASE2
@@ -224,6 +441,8 @@
        250-PF10.
            MOVE 1                          TO WS-FASE
       *    MOVE +80                        TO WS-LENGHT
+           MOVE 'T50PCAR'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
               PROGRAM('T50PCAR')
               COMMAREA(WS-DFHCOMMAREA)
@@ -243,6 +462,8 @@
        250-PF2.
            MOVE 1                          TO WS-FASE
       *    MOVE +80                        TO WS-LENGHT
+           MOVE 'T50PPRL'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
               PROGRAM('T50PPRL')
               COMMAREA(WS-DFHCOMMAREA)
@@ -251,7 +472,8 @@
            .
        290-PF12.
            MOVE '1'                        TO WS-FASE
-
+           MOVE 'T50PLOG'                  TO WS-CKP-PROGRAMA
+           PERFORM 999-GRAVA-CHECKPOINT
            EXEC CICS XCTL
                PROGRAM('T50PLOG')
                COMMAREA(WS-DFHCOMMAREA)
@@ -300,6 +522,168 @@
               ERASE FREEKB ALARM CURSOR
            END-EXEC
            .
+       999-VALIDA-EMAIL.
+           MOVE 'N'                         TO WS-EMAIL-VALIDO
+           MOVE 0                           TO WS-QTD-ARROBA
+                                                WS-POS-ARROBA
+                                                WS-POS-PONTO
+           INSPECT WS-TEXTO-LIMPO TALLYING WS-QTD-ARROBA
+                   FOR ALL '@'
+           IF WS-QTD-ARROBA = 1
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                      UNTIL WS-IDX > LENGTH OF WS-TEXTO-LIMPO
+                 IF WS-TEXTO-LIMPO(WS-IDX:1) = '@'
+                    MOVE WS-IDX                TO WS-POS-ARROBA
+                 END-IF
+              END-PERFORM
+              IF WS-POS-ARROBA > 1
+                 PERFORM VARYING WS-IDX
+                         FROM LENGTH OF WS-TEXTO-LIMPO BY -1
+                         UNTIL WS-IDX <= WS-POS-ARROBA
+                    IF WS-TEXTO-LIMPO(WS-IDX:1) = '.'
+                       AND WS-POS-PONTO = 0
+                       MOVE WS-IDX             TO WS-POS-PONTO
+                    END-IF
+                 END-PERFORM
+                 IF WS-POS-PONTO > WS-POS-ARROBA + 1
+                    AND WS-POS-PONTO < WS-TAMANHO
+                    MOVE 'S'                   TO WS-EMAIL-VALIDO
+                 END-IF
+              END-IF
+           END-IF
+           .
+       999-SALVA-ENDERECO.
+           MOVE WS-ID-CPF                   TO DCLEND-CPF
+           MOVE ENDNMEI                      TO DCLEND-NOME-ENDERECO
+           MOVE WS-ENDERECO-RESOLVIDO        TO DCLEND-ENDERECO
+           MOVE DCLPDD-CEP                   TO DCLEND-CEP
+           MOVE DCLPDD-LOGRADOURO            TO DCLEND-LOGRADOURO
+           MOVE DCLPDD-NUMERO                TO DCLEND-NUMERO
+           MOVE DCLPDD-COMPLEMENTO           TO DCLEND-COMPLEMENTO
+           MOVE DCLPDD-BAIRRO                TO DCLEND-BAIRRO
+           MOVE DCLPDD-CIDADE                TO DCLEND-CIDADE
+           MOVE DCLPDD-UF                    TO DCLEND-UF
+           EXEC SQL
+              UPDATE ENDERECOS
+              SET    ENDERECO      = :DCLEND-ENDERECO,
+                     CEP           = :DCLEND-CEP,
+                     LOGRADOURO    = :DCLEND-LOGRADOURO,
+                     NUMERO        = :DCLEND-NUMERO,
+                     COMPLEMENTO   = :DCLEND-COMPLEMENTO,
+                     BAIRRO        = :DCLEND-BAIRRO,
+                     CIDADE        = :DCLEND-CIDADE,
+                     UF            = :DCLEND-UF
+              WHERE  CPF           = :DCLEND-CPF
+              AND    NOME_ENDERECO = :DCLEND-NOME-ENDERECO
+           END-EXEC
+           IF SQLCODE = +100
+              EXEC SQL
+                 INSERT INTO ENDERECOS (CPF, NOME_ENDERECO, ENDERECO,
+                        CEP, LOGRADOURO, NUMERO, COMPLEMENTO, BAIRRO,
+                        CIDADE, UF)
+                 VALUES (:DCLEND-CPF, :DCLEND-NOME-ENDERECO,
+                         :DCLEND-ENDERECO, :DCLEND-CEP,
+                         :DCLEND-LOGRADOURO, :DCLEND-NUMERO,
+                         :DCLEND-COMPLEMENTO, :DCLEND-BAIRRO,
+                         :DCLEND-CIDADE, :DCLEND-UF)
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           END-IF
+           .
+       999-CONSULTA-CEP.
+           MOVE SPACES                      TO WS-CEP-ENCONTRADO
+                                                WS-CEP-CIDADE
+                                                WS-CEP-UF
+           EXEC CICS LINK
+              PROGRAM('AUXCEP1')
+              COMMAREA(WS-CEP-COMMAREA)
+              LENGTH(LENGTH OF WS-CEP-COMMAREA)
+           END-EXEC
+           .
+       999-VERIFICA-CHECKPOINT.
+           MOVE WS-ID-CPF                   TO DCLCKP-CPF
+           MOVE WS-ID-PEDIDO                TO DCLCKP-ID-PEDIDO
+           EXEC SQL
+              SELECT PROGRAMA, FASE, DATA_HORA
+              INTO  :DCLCKP-PROGRAMA, :DCLCKP-FASE, :DCLCKP-DATA-HORA
+              FROM  CHECKPOINT
+              WHERE CPF       = :DCLCKP-CPF
+              AND   ID_PEDIDO = :DCLCKP-ID-PEDIDO
+           END-EXEC
+           IF SQLCODE = 0
+              MOVE 'SESSAO ANTERIOR INCOMPLETA, DADOS SERAO REFEITOS'
+                                             TO MSGENTO
+           ELSE
+              IF SQLCODE NOT = +100
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           END-IF
+           .
+       999-GRAVA-CHECKPOINT.
+           MOVE WS-ID-CPF                   TO DCLCKP-CPF
+           MOVE WS-ID-PEDIDO                TO DCLCKP-ID-PEDIDO
+           MOVE WS-CKP-PROGRAMA             TO DCLCKP-PROGRAMA
+           MOVE WS-FASE                     TO DCLCKP-FASE
+           EXEC CICS LINK
+              PROGRAM('AUXCICS1')
+              COMMAREA(WS-VAR-TEMPO)
+              LENGTH(+18)
+           END-EXEC
+           STRING WS-DATA                   DELIMITED BY SIZE
+                  ' '                       DELIMITED BY SIZE
+                  WS-HORARIO                DELIMITED BY SIZE
+                                             INTO DCLCKP-DATA-HORA
+           EXEC SQL
+              UPDATE CHECKPOINT
+              SET    PROGRAMA  = :DCLCKP-PROGRAMA,
+                     FASE      = :DCLCKP-FASE,
+                     DATA_HORA = :DCLCKP-DATA-HORA
+              WHERE  CPF       = :DCLCKP-CPF
+              AND    ID_PEDIDO = :DCLCKP-ID-PEDIDO
+           END-EXEC
+           IF SQLCODE = +100
+              EXEC SQL
+                 INSERT INTO CHECKPOINT (CPF, ID_PEDIDO, PROGRAMA,
+                        FASE, DATA_HORA)
+                 VALUES (:DCLCKP-CPF, :DCLCKP-ID-PEDIDO,
+                         :DCLCKP-PROGRAMA, :DCLCKP-FASE,
+                         :DCLCKP-DATA-HORA)
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           ELSE
+              IF SQLCODE NOT = 0
+                 PERFORM 999-ERRO-GENERICO
+              END-IF
+           END-IF
+           .
+       999-GRAVA-HISTORICO.
+           EXEC CICS LINK
+              PROGRAM('AUXCICS1')
+              COMMAREA(WS-VAR-TEMPO)
+              LENGTH(+18)
+           END-EXEC
+           MOVE WS-ID-CPF                   TO DCLHIS-CPF
+           MOVE EIBTRMID                    TO DCLHIS-TERMINAL
+           MOVE WS-DATA                     TO DCLHIS-DATA-ALTERACAO
+           MOVE WS-HORARIO                  TO DCLHIS-HORA-ALTERACAO
+           EXEC SQL
+              INSERT INTO HISTORICO_ALTERACOES
+                     (CPF, CAMPO_ALTERADO, VALOR_ANTERIOR, VALOR_NOVO,
+                      TERMINAL, DATA_ALTERACAO, HORA_ALTERACAO)
+              VALUES (:DCLHIS-CPF, :DCLHIS-CAMPO-ALTERADO,
+                      :DCLHIS-VALOR-ANTERIOR, :DCLHIS-VALOR-NOVO,
+                      :DCLHIS-TERMINAL, :DCLHIS-DATA-ALTERACAO,
+                      :DCLHIS-HORA-ALTERACAO)
+           END-EXEC
+           .
        999-CHAMA-FASE1.
            MOVE '1'                        TO WS-FASE
       *
