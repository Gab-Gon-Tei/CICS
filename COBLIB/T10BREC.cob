@@ -0,0 +1,164 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION                      DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                         T10BREC.
+       AUTHOR.                             EQUIPE CARTOES.
+      *----------------------------------------------------------------*
+      *  JOB BATCH NOTURNO - RECONCILIACAO DE PEDIDOS ATIVOS SEM       *
+      *  CARTAO VALIDO CORRESPONDENTE EM CARTOES (VIA                 *
+      *  ID_CONTA_BANCARIA). EMITE RELATORIO DE EXCECAO PARA A AREA    *
+      *  DE OPERACOES.                                                *
+      *----------------------------------------------------------------*
+       ENVIRONMENT                         DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION                       SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT RELREC                   ASSIGN TO RELREC
+                                            ORGANIZATION LINE
+                                            SEQUENTIAL.
+      *----------------------------------------------------------------*
+       DATA                                DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  RELREC.
+       01  REL-LINHA                       PIC X(80).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                     SECTION.
+       77  WS-MSG-ERRO                     PIC X(80).
+       77  WS-SQLCODE                      PIC +9(09).
+       77  WS-QTD-PEDIDOS                  PIC 9(07) VALUE 0.
+       77  WS-QTD-EXCECOES                 PIC 9(07) VALUE 0.
+       77  WS-QTD-CARTOES                  PIC S9(09) COMP VALUE 0.
+       77  WS-PEDIDO-ED                    PIC Z(8)9.
+       77  WS-CONTA-ED                     PIC Z(8)9.
+       01  WS-ENDFILE-AUX                  PIC X(01) VALUE 'N'.
+           88 ENDFILE-YES                           VALUE 'S'.
+           88 ENDFILE-NO                            VALUE 'N'.
+       01  WS-DATA-SYS.
+           05 WS-ANO                       PIC 99.
+           05 WS-MES                       PIC 99.
+           05 WS-DIA                       PIC 99.
+       01  WS-DATA-EDIT.
+           05 WS-DIA-ED                    PIC 99.
+           05 FILLER                       PIC X VALUE '/'.
+           05 WS-MES-ED                    PIC 99.
+           05 FILLER                       PIC X VALUE '/'.
+           05 WS-ANO-ED                    PIC 99.
+      *
+           EXEC SQL
+              INCLUDE TCDCLPDD
+           END-EXEC.
+           EXEC SQL
+              INCLUDE TCDCLCRT
+           END-EXEC.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      *----------------------------------------------------------------*
+       PROCEDURE                           DIVISION.
+      *----------------------------------------------------------------*
+       000-PRINCIPAL.
+           PERFORM 100-INICIO
+           PERFORM 200-PROCESSA UNTIL ENDFILE-YES
+           PERFORM 900-FIM
+           STOP RUN
+           .
+       100-INICIO.
+           OPEN OUTPUT RELREC
+           ACCEPT WS-DATA-SYS FROM DATE
+           MOVE WS-DIA                     TO WS-DIA-ED
+           MOVE WS-MES                     TO WS-MES-ED
+           MOVE WS-ANO                     TO WS-ANO-ED
+           MOVE SPACES                     TO REL-LINHA
+           STRING 'RELATORIO DE PEDIDOS ATIVOS SEM CARTAO VALIDO - '
+                  WS-DATA-EDIT             DELIMITED BY SIZE
+                                           INTO REL-LINHA
+           WRITE REL-LINHA
+           MOVE ALL '-'                    TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE 'PEDIDO       CPF           CONTA BANCARIA'
+                                           TO REL-LINHA
+           WRITE REL-LINHA
+           EXEC SQL
+              DECLARE CUR_PED_ATIVOS CURSOR FOR
+              SELECT ID_PEDIDO, CPF, ID_CONTA_BANCARIA
+              FROM   PEDIDOS
+              WHERE  ATIVO = 'A'
+           END-EXEC
+           EXEC SQL
+              OPEN CUR_PED_ATIVOS
+           END-EXEC
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE                 TO WS-SQLCODE
+              STRING 'ERRO AO ABRIR CURSOR DE PEDIDOS SQLC:'
+                     WS-SQLCODE             DELIMITED BY SIZE
+                                            INTO WS-MSG-ERRO
+              DISPLAY WS-MSG-ERRO
+              MOVE 'S'                     TO WS-ENDFILE-AUX
+           END-IF
+           PERFORM 150-PROXIMO-PEDIDO
+           .
+       150-PROXIMO-PEDIDO.
+           EXEC SQL
+              FETCH CUR_PED_ATIVOS
+              INTO :DCLPDD-ID-PEDIDO, :DCLPDD-CPF,
+                   :DCLPDD-ID-CONTA-BANCARIA
+           END-EXEC
+           EVALUATE SQLCODE
+              WHEN 0
+                 CONTINUE
+              WHEN +100
+                 MOVE 'S'                  TO WS-ENDFILE-AUX
+              WHEN OTHER
+                 MOVE SQLCODE              TO WS-SQLCODE
+                 STRING 'ERRO NO FETCH DE PEDIDOS SQLC:'
+                        WS-SQLCODE         DELIMITED BY SIZE
+                                           INTO WS-MSG-ERRO
+                 DISPLAY WS-MSG-ERRO
+                 MOVE 'S'                  TO WS-ENDFILE-AUX
+           END-EVALUATE
+           .
+       200-PROCESSA.
+           ADD 1                           TO WS-QTD-PEDIDOS
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO  :WS-QTD-CARTOES
+              FROM  CARTOES
+              WHERE ID_CONTA_BANCARIA = :DCLPDD-ID-CONTA-BANCARIA
+           END-EXEC
+           IF WS-QTD-CARTOES = 0
+              ADD 1                        TO WS-QTD-EXCECOES
+              MOVE DCLPDD-ID-PEDIDO        TO WS-PEDIDO-ED
+              MOVE DCLPDD-ID-CONTA-BANCARIA TO WS-CONTA-ED
+              MOVE SPACES                  TO REL-LINHA
+              STRING WS-PEDIDO-ED          DELIMITED BY SIZE
+                     '  '                  DELIMITED BY SIZE
+                     DCLPDD-CPF            DELIMITED BY SIZE
+                     '   '                 DELIMITED BY SIZE
+                     WS-CONTA-ED           DELIMITED BY SIZE
+                                           INTO REL-LINHA
+              WRITE REL-LINHA
+           END-IF
+           PERFORM 150-PROXIMO-PEDIDO
+           .
+       900-FIM.
+           EXEC SQL
+              CLOSE CUR_PED_ATIVOS
+           END-EXEC
+           MOVE ALL '-'                    TO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES                     TO REL-LINHA
+           STRING 'PEDIDOS ATIVOS ANALISADOS: '
+                  WS-QTD-PEDIDOS           DELIMITED BY SIZE
+                                           INTO REL-LINHA
+           WRITE REL-LINHA
+           MOVE SPACES                     TO REL-LINHA
+           STRING 'PEDIDOS SEM CARTAO VALIDO: '
+                  WS-QTD-EXCECOES          DELIMITED BY SIZE
+                                           INTO REL-LINHA
+           WRITE REL-LINHA
+           CLOSE RELREC
+           .
